@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. SortedReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT InventoryFile ASSIGN TO 'inventory.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ItemID
+               FILE STATUS IS FILE-STATUS.
+           SELECT SortFile ASSIGN TO 'sorted.srt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  InventoryFile.
+       COPY INVREC.
+
+       SD  SortFile.
+       01  SortRecord.
+           05  SortKey             PIC X(30).
+           05  SortItemID          PIC 9(5).
+           05  SortItemName        PIC X(30).
+           05  SortItemQuantity    PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS        PIC X(2) VALUE "00".
+       01  EOF                PIC X VALUE 'N'.
+       01  WS-SortChoice      PIC 9.
+       01  WS-QtyKey          PIC 9(5).
+       01  WS-PageNo          PIC 9(3) VALUE 1.
+       01  WS-LineNo          PIC 9(3) VALUE 0.
+       01  WS-LinesPerPage    PIC 9(2) VALUE 20.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           DISPLAY "Sort by: 1 = Item Name  2 = Item Quantity"
+           ACCEPT WS-SortChoice
+           SORT SortFile
+               ON ASCENDING KEY SortKey
+               INPUT PROCEDURE IS Load-Items
+               OUTPUT PROCEDURE IS Print-Paginated-Report
+           STOP RUN.
+
+       Load-Items.
+           OPEN INPUT InventoryFile
+           IF FILE-STATUS = "35"
+               DISPLAY "No inventory file found - nothing to report."
+           ELSE
+               MOVE 'N' TO EOF
+               PERFORM UNTIL EOF = 'Y'
+                   READ InventoryFile NEXT RECORD INTO InventoryRecord
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           IF WS-SortChoice = 2
+                               MOVE ItemQuantity TO WS-QtyKey
+                               MOVE WS-QtyKey TO SortKey
+                           ELSE
+                               MOVE ItemName TO SortKey
+                           END-IF
+                           MOVE ItemID TO SortItemID
+                           MOVE ItemName TO SortItemName
+                           MOVE ItemQuantity TO SortItemQuantity
+                           RELEASE SortRecord
+                   END-READ
+               END-PERFORM
+               CLOSE InventoryFile
+           END-IF.
+
+       Print-Paginated-Report.
+           PERFORM Print-Page-Header
+           MOVE 'N' TO EOF
+           PERFORM UNTIL EOF = 'Y'
+               RETURN SortFile INTO SortRecord
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF WS-LineNo >= WS-LinesPerPage
+                           ADD 1 TO WS-PageNo
+                           PERFORM Print-Page-Header
+                       END-IF
+                       DISPLAY SortItemID " " SortItemName " "
+                           SortItemQuantity
+                       ADD 1 TO WS-LineNo
+               END-RETURN
+           END-PERFORM
+           DISPLAY "------------------------------------------------"
+           DISPLAY "Report complete - " WS-PageNo " page(s).".
+
+       Print-Page-Header.
+           DISPLAY " "
+           DISPLAY "------------------------------------------------"
+           DISPLAY "   INVENTORY REPORT - PAGE " WS-PageNo
+           DISPLAY "------------------------------------------------"
+           DISPLAY "ID     NAME                            QUANTITY"
+           MOVE 0 TO WS-LineNo.
