@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CycleCountRecon.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CycleCountFile ASSIGN TO 'cyclecount.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CC-FILE-STATUS.
+           SELECT InventoryFile ASSIGN TO 'inventory.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ItemID
+               FILE STATUS IS FILE-STATUS.
+           SELECT AuditFile ASSIGN TO 'audit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CycleCountFile.
+       COPY CCOUNTREC.
+
+       FD  InventoryFile.
+       COPY INVREC.
+
+       FD  AuditFile.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  CC-FILE-STATUS     PIC X(2) VALUE "00".
+       01  FILE-STATUS        PIC X(2) VALUE "00".
+       01  AUDIT-FILE-STATUS  PIC X(2) VALUE "00".
+       01  EOF                PIC X VALUE 'N'.
+       01  WS-BookQty         PIC 9(5).
+       01  WS-Difference      PIC S9(6).
+       01  WS-ValueImpact     PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           OPEN INPUT CycleCountFile
+           IF CC-FILE-STATUS = "35"
+               DISPLAY "No cycle counts to reconcile."
+               CLOSE CycleCountFile
+           ELSE
+               OPEN I-O InventoryFile
+               IF FILE-STATUS = "35"
+                   DISPLAY "No inventory file found - nothing to "
+                       "reconcile."
+                   CLOSE CycleCountFile
+               ELSE
+                   DISPLAY "-----------------------------------------"
+                   DISPLAY "     CYCLE COUNT VARIANCE REPORT          "
+                   DISPLAY "-----------------------------------------"
+                   DISPLAY "ID   BOOK-QTY COUNT-QTY DIFF  VALUE-IMPACT"
+                   PERFORM UNTIL EOF = 'Y'
+                       READ CycleCountFile INTO CycleCountRecord
+                           AT END
+                               MOVE 'Y' TO EOF
+                           NOT AT END
+                               PERFORM Reconcile-One-Count
+                       END-READ
+                   END-PERFORM
+                   CLOSE InventoryFile
+                   CLOSE CycleCountFile
+
+      *> Each counted item has now been applied (or skipped as
+      *> not-found) exactly once. Clear cyclecount.dat so a later
+      *> run does not reconcile the same counts again against a book
+      *> quantity that has since moved on.
+                   OPEN OUTPUT CycleCountFile
+                   CLOSE CycleCountFile
+                   DISPLAY "Cycle counts reconciled and cleared."
+               END-IF
+           END-IF
+           STOP RUN.
+
+       Reconcile-One-Count.
+           MOVE CCItemID TO ItemID
+           READ InventoryFile
+               INVALID KEY
+                   DISPLAY "Item " CCItemID " not found - skipped."
+               NOT INVALID KEY
+                   MOVE ItemQuantity TO WS-BookQty
+                   COMPUTE WS-Difference = CCCountedQty - WS-BookQty
+                   COMPUTE WS-ValueImpact =
+                       WS-Difference * ItemCost
+                   DISPLAY CCItemID "   " WS-BookQty "     "
+                       CCCountedQty "   " WS-Difference "   "
+                       WS-ValueImpact
+                   IF WS-Difference NOT = 0
+                       PERFORM Apply-Adjustment
+                   END-IF
+           END-READ.
+
+       Apply-Adjustment.
+           MOVE CCCountedQty TO ItemQuantity
+           REWRITE InventoryRecord
+
+           MOVE 'CYCADJ' TO AuditOperation
+           MOVE CCItemID TO AuditItemID
+           MOVE WS-BookQty TO AuditOldQty
+           MOVE CCCountedQty TO AuditNewQty
+           MOVE ItemCost TO AuditOldPrice
+           MOVE ItemCost TO AuditNewPrice
+           MOVE FUNCTION CURRENT-DATE TO AuditDateTime
+           MOVE "CYCLECOUNT" TO AuditOperator
+           OPEN EXTEND AuditFile
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AuditFile
+           END-IF
+           WRITE AuditRecord
+           CLOSE AuditFile.
