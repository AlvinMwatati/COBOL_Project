@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. ReorderReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT InventoryFile ASSIGN TO 'inventory.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ItemID
+               FILE STATUS IS FILE-STATUS.
+           SELECT SortFile ASSIGN TO 'reorder.srt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  InventoryFile.
+       COPY INVREC.
+
+       SD  SortFile.
+       01  SortRecord.
+           05  SortShortfall       PIC S9(6).
+           05  SortItemID          PIC 9(5).
+           05  SortItemName        PIC X(30).
+           05  SortItemQuantity    PIC 9(5).
+           05  SortReorderLevel    PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS        PIC X(2) VALUE "00".
+       01  EOF                PIC X VALUE 'N'.
+       01  WS-Shortfall       PIC S9(6).
+       01  WS-LineCount       PIC 9(3) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           SORT SortFile
+               ON DESCENDING KEY SortShortfall
+               INPUT PROCEDURE IS Select-Reorder-Items
+               OUTPUT PROCEDURE IS Print-Reorder-Report
+           STOP RUN.
+
+       Select-Reorder-Items.
+           OPEN INPUT InventoryFile
+           IF FILE-STATUS = "35"
+               DISPLAY "No inventory file found - nothing to report."
+           ELSE
+               MOVE 'N' TO EOF
+               PERFORM UNTIL EOF = 'Y'
+                   READ InventoryFile NEXT RECORD INTO InventoryRecord
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           IF ItemQuantity <= ReorderLevel
+                               COMPUTE WS-Shortfall =
+                                   ReorderLevel - ItemQuantity
+                               MOVE WS-Shortfall TO SortShortfall
+                               MOVE ItemID TO SortItemID
+                               MOVE ItemName TO SortItemName
+                               MOVE ItemQuantity TO SortItemQuantity
+                               MOVE ReorderLevel TO SortReorderLevel
+                               RELEASE SortRecord
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE InventoryFile
+           END-IF.
+
+       Print-Reorder-Report.
+           DISPLAY "------------------------------------------------"
+           DISPLAY "             REORDER / LOW-STOCK REPORT          "
+           DISPLAY "------------------------------------------------"
+           DISPLAY "ID     NAME                 ON HAND REORDER SHORT"
+           MOVE 'N' TO EOF
+           PERFORM UNTIL EOF = 'Y'
+               RETURN SortFile INTO SortRecord
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       DISPLAY SortItemID " " SortItemName " "
+                           SortItemQuantity "  " SortReorderLevel
+                           "  " SortShortfall
+                       ADD 1 TO WS-LineCount
+               END-RETURN
+           END-PERFORM
+           DISPLAY "------------------------------------------------"
+           IF WS-LineCount = 0
+               DISPLAY "No items at or below their reorder level."
+           ELSE
+               DISPLAY WS-LineCount " item(s) need reordering."
+           END-IF.
