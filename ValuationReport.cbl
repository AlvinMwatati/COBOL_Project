@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. ValuationReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT InventoryFile ASSIGN TO 'inventory.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ItemID
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  InventoryFile.
+       COPY INVREC.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS        PIC X(2) VALUE "00".
+       01  EOF                PIC X VALUE 'N'.
+       01  WS-ItemValue       PIC 9(9)V99.
+       01  WS-GrandTotal      PIC 9(11)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           OPEN INPUT InventoryFile
+           IF FILE-STATUS = "35"
+               DISPLAY "No inventory file found - nothing to report."
+           ELSE
+               DISPLAY "--------------------------------------------"
+               DISPLAY "          INVENTORY VALUATION REPORT         "
+               DISPLAY "--------------------------------------------"
+               DISPLAY "ID     NAME                   QTY   COST  VALUE"
+               MOVE 'N' TO EOF
+               PERFORM UNTIL EOF = 'Y'
+                   READ InventoryFile NEXT RECORD INTO InventoryRecord
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           COMPUTE WS-ItemValue =
+                               ItemQuantity * ItemCost
+                           ADD WS-ItemValue TO WS-GrandTotal
+                           DISPLAY ItemID " " ItemName " "
+                               ItemQuantity " " ItemCost " "
+                               WS-ItemValue
+                   END-READ
+               END-PERFORM
+               CLOSE InventoryFile
+               DISPLAY "--------------------------------------------"
+               DISPLAY "GRAND TOTAL INVENTORY VALUE: " WS-GrandTotal
+           END-IF
+           STOP RUN.
