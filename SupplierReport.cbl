@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. SupplierReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT InventoryFile ASSIGN TO 'inventory.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ItemID
+               FILE STATUS IS FILE-STATUS.
+           SELECT SupplierFile ASSIGN TO 'supplier.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SupplierCode OF SupplierRecord
+               FILE STATUS IS SUPP-FILE-STATUS.
+           SELECT SortFile ASSIGN TO 'supplier.srt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  InventoryFile.
+       COPY INVREC.
+
+       FD  SupplierFile.
+       COPY SUPPREC.
+
+       SD  SortFile.
+       01  SortRecord.
+           05  SortSupplierCode    PIC X(6).
+           05  SortItemID          PIC 9(5).
+           05  SortItemName        PIC X(30).
+           05  SortItemQuantity    PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS         PIC X(2) VALUE "00".
+       01  SUPP-FILE-STATUS    PIC X(2) VALUE "00".
+       01  EOF                 PIC X VALUE 'N'.
+       01  WS-PrevSupplierCode PIC X(6) VALUE LOW-VALUES.
+       01  WS-DisplaySupplierName PIC X(30).
+       01  WS-SupplierFileOk   PIC X VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           SORT SortFile
+               ON ASCENDING KEY SortSupplierCode
+               ON ASCENDING KEY SortItemID
+               INPUT PROCEDURE IS Load-Items
+               OUTPUT PROCEDURE IS Print-Grouped-Report
+           STOP RUN.
+
+       Load-Items.
+           OPEN INPUT InventoryFile
+           IF FILE-STATUS = "35"
+               DISPLAY "No inventory file found - nothing to report."
+           ELSE
+               MOVE 'N' TO EOF
+               PERFORM UNTIL EOF = 'Y'
+                   READ InventoryFile NEXT RECORD INTO InventoryRecord
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           MOVE SupplierCode OF InventoryRecord
+                               TO SortSupplierCode
+                           MOVE ItemID TO SortItemID
+                           MOVE ItemName TO SortItemName
+                           MOVE ItemQuantity TO SortItemQuantity
+                           RELEASE SortRecord
+                   END-READ
+               END-PERFORM
+               CLOSE InventoryFile
+           END-IF.
+
+       Print-Grouped-Report.
+           DISPLAY "------------------------------------------------"
+           DISPLAY "         ITEMS BY SUPPLIER CROSS-REFERENCE       "
+           DISPLAY "------------------------------------------------"
+           OPEN INPUT SupplierFile
+           IF SUPP-FILE-STATUS = "35"
+               MOVE 'N' TO WS-SupplierFileOk
+               DISPLAY "No supplier file on hand - "
+                   "showing items without supplier names."
+           ELSE
+               MOVE 'Y' TO WS-SupplierFileOk
+           END-IF
+           MOVE 'N' TO EOF
+           PERFORM UNTIL EOF = 'Y'
+               RETURN SortFile INTO SortRecord
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF SortSupplierCode NOT = WS-PrevSupplierCode
+                           PERFORM Print-Supplier-Header
+                           MOVE SortSupplierCode TO WS-PrevSupplierCode
+                       END-IF
+                       DISPLAY "    " SortItemID " " SortItemName " "
+                           SortItemQuantity
+               END-RETURN
+           END-PERFORM
+           IF WS-SupplierFileOk = 'Y'
+               CLOSE SupplierFile
+           END-IF.
+
+       Print-Supplier-Header.
+           IF WS-SupplierFileOk = 'N'
+               MOVE "** Unknown Supplier **" TO WS-DisplaySupplierName
+           ELSE
+               MOVE SortSupplierCode TO SupplierCode OF SupplierRecord
+               READ SupplierFile
+                   INVALID KEY
+                       MOVE "** Unknown Supplier **" TO
+                           WS-DisplaySupplierName
+                   NOT INVALID KEY
+                       MOVE SupplierName TO WS-DisplaySupplierName
+               END-READ
+           END-IF
+           DISPLAY " "
+           DISPLAY "Supplier " SortSupplierCode " - "
+               WS-DisplaySupplierName.
