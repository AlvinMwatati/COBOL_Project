@@ -0,0 +1,5 @@
+      *> SupplierRecord layout - supplier master, keyed on SupplierCode.
+       01  SupplierRecord.
+           05  SupplierCode    PIC X(6).
+           05  SupplierName    PIC X(30).
+           05  SupplierContact PIC X(30).
