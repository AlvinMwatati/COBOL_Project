@@ -0,0 +1,13 @@
+      *> DelTempRecord layout - scratch copy of DeletedItemRecord used
+      *> by Reinstate-Item to rebuild deleted.dat without the record
+      *> being reinstated, the same swap-file technique Delete-Item
+      *> used against inventory.dat before req 000 made it indexed.
+       01  DelTempRecord.
+           05  TempDelItemID          PIC 9(5).
+           05  TempDelItemName        PIC X(30).
+           05  TempDelItemQuantity    PIC 9(5).
+           05  TempDelItemCost        PIC 9(6)V99.
+           05  TempDelItemSellingPrice PIC 9(6)V99.
+           05  TempDelReorderLevel    PIC 9(5).
+           05  TempDelSupplierCode    PIC X(6).
+           05  TempDelDeletionDate    PIC X(8).
