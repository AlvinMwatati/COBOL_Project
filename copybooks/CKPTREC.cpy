@@ -0,0 +1,4 @@
+      *> CheckpointRecord layout - tracks the last TransactionFile
+      *> relative record number BatchApply has successfully posted.
+       01  CheckpointRecord.
+           05  CkptLastRelRec  PIC 9(8).
