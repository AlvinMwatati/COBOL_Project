@@ -0,0 +1,7 @@
+      *> TransactionRecord layout - one receipt/issue keyed in during
+      *> the shift, applied against InventoryFile by the nightly batch.
+       01  TransactionRecord.
+           05  TranItemID      PIC 9(5).
+           05  TranQty         PIC 9(5).
+           05  TranType        PIC X(1).
+           05  TranDate        PIC X(8).
