@@ -0,0 +1,8 @@
+      *> RejectRecord layout - one entry per Add-Item/Update-Item input
+      *> that failed validation, appended to reject.log.
+       01  RejectRecord.
+           05  RejItemID       PIC 9(5).
+           05  RejField        PIC X(10).
+           05  RejValue        PIC X(15).
+           05  RejReason       PIC X(30).
+           05  RejDateTime     PIC X(21).
