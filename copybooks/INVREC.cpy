@@ -0,0 +1,10 @@
+      *> InventoryRecord layout - shared by InventoryManagement and
+      *> the reporting/batch programs that read inventory.dat.
+       01  InventoryRecord.
+           05  ItemID          PIC 9(5).
+           05  ItemName        PIC X(30).
+           05  ItemQuantity    PIC 9(5).
+           05  ItemCost        PIC 9(6)V99.
+           05  ItemSellingPrice PIC 9(6)V99.
+           05  ReorderLevel    PIC 9(5).
+           05  SupplierCode    PIC X(6).
