@@ -0,0 +1,12 @@
+      *> DeletedItemRecord layout - InventoryRecord's fields plus the
+      *> deletion date, archived by Delete-Item before the live record
+      *> is removed from InventoryFile. Browsed/reinstated from menu.
+       01  DeletedItemRecord.
+           05  DelItemID              PIC 9(5).
+           05  DelItemName            PIC X(30).
+           05  DelItemQuantity        PIC 9(5).
+           05  DelItemCost            PIC 9(6)V99.
+           05  DelItemSellingPrice    PIC 9(6)V99.
+           05  DelReorderLevel        PIC 9(5).
+           05  DelSupplierCode        PIC X(6).
+           05  DelDeletionDate        PIC X(8).
