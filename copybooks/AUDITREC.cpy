@@ -0,0 +1,11 @@
+      *> AuditRecord layout - one entry per successful Add/Update/Delete
+      *> (and reinstate) against InventoryFile, appended to audit.log.
+       01  AuditRecord.
+           05  AuditOperation  PIC X(8).
+           05  AuditItemID     PIC 9(5).
+           05  AuditOldQty     PIC 9(5).
+           05  AuditNewQty     PIC 9(5).
+           05  AuditOldPrice   PIC 9(6)V99.
+           05  AuditNewPrice   PIC 9(6)V99.
+           05  AuditDateTime   PIC X(21).
+           05  AuditOperator   PIC X(20).
