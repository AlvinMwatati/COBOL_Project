@@ -0,0 +1,6 @@
+      *> CycleCountRecord layout - a physical count keyed in against
+      *> ItemID, reconciled against InventoryFile by CycleCountRecon.
+       01  CycleCountRecord.
+           05  CCItemID        PIC 9(5).
+           05  CCCountedQty    PIC 9(5).
+           05  CCCountDate     PIC X(8).
