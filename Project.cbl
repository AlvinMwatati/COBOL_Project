@@ -6,41 +6,107 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT InventoryFile ASSIGN TO 'inventory.dat'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ItemID
                FILE STATUS IS FILE-STATUS.
-           SELECT TempFile ASSIGN TO 'temp.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AuditFile ASSIGN TO 'audit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT TransactionFile ASSIGN TO 'transactions.dat'
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+           SELECT SupplierFile ASSIGN TO 'supplier.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SupplierCode OF SupplierRecord
+               FILE STATUS IS SUPP-FILE-STATUS.
+           SELECT CycleCountFile ASSIGN TO 'cyclecount.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CC-FILE-STATUS.
+           SELECT RejectFile ASSIGN TO 'reject.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJ-FILE-STATUS.
+           SELECT DeletedItemsFile ASSIGN TO 'deleted.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DEL-FILE-STATUS.
+           SELECT DelTempFile ASSIGN TO 'deltemp.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DELTMP-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  InventoryFile.
-       01  InventoryRecord.
-           05  ItemID          PIC 9(5).
-           05  ItemName        PIC X(30).
-           05  ItemQuantity    PIC 9(5).
-           05  ItemPrice       PIC 9(6).
-
-       FD  TempFile.
-       01  TempRecord.
-           05  TempItemID      PIC 9(5).
-           05  TempItemName    PIC X(30).
-           05  TempItemQuantity PIC 9(5).
-           05  TempItemPrice PIC 9(5).
+       COPY INVREC.
+
+       FD  AuditFile.
+       COPY AUDITREC.
+
+       FD  TransactionFile.
+       COPY TRANREC.
+
+       FD  SupplierFile.
+       COPY SUPPREC.
+
+       FD  CycleCountFile.
+       COPY CCOUNTREC.
+
+       FD  RejectFile.
+       COPY REJECTREC.
+
+       FD  DeletedItemsFile.
+       COPY DELREC.
+
+       FD  DelTempFile.
+       COPY DELTEMPREC.
 
        WORKING-STORAGE SECTION.
        01  WS-ItemID          PIC 9(5).
        01  WS-ItemName        PIC X(30).
        01  WS-ItemQuantity    PIC 9(5).
-       01  WS-ItemPrice    PIC 9(5).
+       01  WS-ItemCost        PIC 9(6)V99.
+       01  WS-SellingPrice    PIC 9(6)V99.
+       01  WS-ReorderLevel    PIC 9(5).
+       01  WS-TranType        PIC X(1).
+       01  WS-TranDate        PIC X(8).
+       01  TRAN-FILE-STATUS   PIC X(2) VALUE "00".
+       01  WS-SupplierCode    PIC X(6).
+       01  WS-SupplierName    PIC X(30).
+       01  WS-SupplierContact PIC X(30).
+       01  SUPP-FILE-STATUS   PIC X(2) VALUE "00".
+       01  WS-CountDate       PIC X(8).
+       01  CC-FILE-STATUS     PIC X(2) VALUE "00".
+       01  WS-ItemQuantity-Raw PIC X(7).
+       01  WS-ItemCost-Raw     PIC X(10).
+       01  WS-SellingPrice-Raw PIC X(10).
+       01  WS-Valid            PIC X(1).
+       01  REJ-FILE-STATUS     PIC X(2) VALUE "00".
+       01  DEL-FILE-STATUS     PIC X(2) VALUE "00".
+       01  DELTMP-FILE-STATUS  PIC X(2) VALUE "00".
+       01  WS-DeletionDate     PIC X(8).
+       01  WS-RItemName           PIC X(30).
+       01  WS-RItemQuantity       PIC 9(5).
+       01  WS-RItemCost           PIC 9(6)V99.
+       01  WS-RItemSellingPrice   PIC 9(6)V99.
+       01  WS-RReorderLevel       PIC 9(5).
+       01  WS-RSupplierCode       PIC X(6).
+       01  WS-ReinstateOK         PIC X(1) VALUE 'N'.
        01  WS-Continue        PIC X(1) VALUE 'Y'.
-       01  WS-MenuChoice      PIC 9.
+       01  WS-MenuChoice      PIC 99.
        01  EOF                PIC X VALUE 'N'.
        01  Found              PIC X VALUE 'N'.
        01  FILE-STATUS        PIC X(2) VALUE "00".
-       
+       01  AUDIT-FILE-STATUS  PIC X(2) VALUE "00".
+       01  WS-Operator        PIC X(20).
+       01  WS-SaveQty         PIC 9(5).
+       01  WS-SavePrice       PIC 9(6)V99.
+
        PROCEDURE DIVISION.
        Main-Logic.
-           PERFORM WITH TEST AFTER UNTIL WS-MenuChoice = 6
+           DISPLAY "Enter Operator ID: "
+           ACCEPT WS-Operator
+           PERFORM WITH TEST AFTER UNTIL WS-MenuChoice = 10
                PERFORM Display-Menu
                ACCEPT WS-MenuChoice
                EVALUATE WS-MenuChoice
@@ -55,6 +121,14 @@
                    WHEN 5
                        PERFORM Delete-Item
                    WHEN 6
+                       PERFORM Record-Transaction
+                   WHEN 7
+                       PERFORM Add-Supplier
+                   WHEN 8
+                       PERFORM Enter-Cycle-Count
+                   WHEN 9
+                       PERFORM Browse-And-Reinstate
+                   WHEN 10
                        DISPLAY "Exiting program..."
                    WHEN OTHER
                        DISPLAY "Invalid choice. Please try again."
@@ -72,7 +146,11 @@
            DISPLAY "3. Search for an Item"
            DISPLAY "4. Update an Item Quantity"
            DISPLAY "5. Delete an Item"
-           DISPLAY "6. Exit"
+           DISPLAY "6. Record a Transaction (Receive/Issue)"
+           DISPLAY "7. Add a Supplier"
+           DISPLAY "8. Enter a Cycle Count"
+           DISPLAY "9. Browse/Reinstate Deleted Items"
+           DISPLAY "10. Exit"
            DISPLAY "Enter your choice: ".
 
        Add-Item.
@@ -87,47 +165,216 @@
                DISPLAY "Enter Item Name: "
                ACCEPT WS-ItemName
                DISPLAY "Enter Item Quantity: "
-               ACCEPT WS-ItemQuantity
-               DISPLAY "Enter Item Price: "
-               ACCEPT WS-ItemPrice
+               ACCEPT WS-ItemQuantity-Raw
+               DISPLAY "Enter Item Cost: "
+               ACCEPT WS-ItemCost-Raw
+               DISPLAY "Enter Item Selling Price: "
+               ACCEPT WS-SellingPrice-Raw
+               DISPLAY "Enter Reorder Level: "
+               ACCEPT WS-ReorderLevel
+               DISPLAY "Enter Supplier Code: "
+               ACCEPT WS-SupplierCode
+
+               MOVE 'Y' TO WS-Valid
+               PERFORM Validate-Quantity
+               IF WS-Valid = 'Y'
+                   PERFORM Validate-Cost
+               END-IF
+               IF WS-Valid = 'Y'
+                   PERFORM Validate-Selling-Price
+               END-IF
 
-               OPEN INPUT InventoryFile
-               IF FILE-STATUS = "35"
-                   OPEN OUTPUT InventoryFile
+               IF WS-Valid = 'N'
+                   DISPLAY "Item rejected - see reject queue."
                ELSE
+                   PERFORM Open-Inventory-For-Write
+
+                   MOVE WS-ItemID TO ItemID
+                   MOVE WS-ItemName TO ItemName
+                   MOVE WS-ItemQuantity TO ItemQuantity
+                   MOVE WS-ItemCost TO ItemCost
+                   MOVE WS-SellingPrice TO ItemSellingPrice
+                   MOVE WS-ReorderLevel TO ReorderLevel
+                   MOVE WS-SupplierCode TO SupplierCode OF
+                       InventoryRecord
+
+                   WRITE InventoryRecord
+                       INVALID KEY
+                           DISPLAY "Item ID already exists. "
+                               "Please update quantity instead."
+                       NOT INVALID KEY
+                           DISPLAY "Item added successfully!"
+                           MOVE 'ADD' TO AuditOperation
+                           MOVE WS-ItemID TO AuditItemID
+                           MOVE 0 TO AuditOldQty
+                           MOVE 0 TO AuditOldPrice
+                           MOVE WS-ItemQuantity TO AuditNewQty
+                           MOVE WS-ItemCost TO AuditNewPrice
+                           PERFORM Write-Audit-Record
+                   END-WRITE
                    CLOSE InventoryFile
-                   OPEN EXTEND InventoryFile
                END-IF
+           END-IF.
 
-               MOVE WS-ItemID TO ItemID
-               MOVE WS-ItemName TO ItemName
-               MOVE WS-ItemQuantity TO ItemQuantity
-               MOVE WS-ItemPrice TO ItemPrice
+       Validate-Quantity.
+           IF WS-ItemQuantity-Raw IS NOT NUMERIC
+                   OR WS-ItemQuantity-Raw(1:1) = '-'
+               MOVE 'N' TO WS-Valid
+               MOVE "QUANTITY" TO RejField
+               MOVE WS-ItemQuantity-Raw TO RejValue
+               MOVE "Invalid or negative quantity" TO RejReason
+               PERFORM Write-Reject-Record
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-ItemQuantity-Raw)
+                   TO WS-ItemQuantity
+           END-IF.
 
-               WRITE InventoryRecord
-               DISPLAY "Item added successfully!"
-               CLOSE InventoryFile
+       Validate-Cost.
+           IF FUNCTION TEST-NUMVAL(WS-ItemCost-Raw) NOT = 0
+                   OR WS-ItemCost-Raw(1:1) = '-'
+               MOVE 'N' TO WS-Valid
+               MOVE "COST" TO RejField
+               MOVE WS-ItemCost-Raw TO RejValue
+               MOVE "Invalid or negative cost" TO RejReason
+               PERFORM Write-Reject-Record
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-ItemCost-Raw) TO WS-ItemCost
+           END-IF.
+
+       Validate-Selling-Price.
+           IF FUNCTION TEST-NUMVAL(WS-SellingPrice-Raw) NOT = 0
+                   OR WS-SellingPrice-Raw(1:1) = '-'
+               MOVE 'N' TO WS-Valid
+               MOVE "SELL-PRICE" TO RejField
+               MOVE WS-SellingPrice-Raw TO RejValue
+               MOVE "Invalid or negative selling price" TO RejReason
+               PERFORM Write-Reject-Record
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-SellingPrice-Raw)
+                   TO WS-SellingPrice
+           END-IF.
+
+       Write-Reject-Record.
+           MOVE WS-ItemID TO RejItemID
+           MOVE FUNCTION CURRENT-DATE TO RejDateTime
+           OPEN EXTEND RejectFile
+           IF REJ-FILE-STATUS = "35"
+               OPEN OUTPUT RejectFile
+           END-IF
+           WRITE RejectRecord
+           CLOSE RejectFile.
+
+       Record-Transaction.
+           DISPLAY "Enter Item ID: "
+           ACCEPT WS-ItemID
+           DISPLAY "Enter Quantity: "
+           ACCEPT WS-ItemQuantity
+           DISPLAY "Enter Type (I = Receive, O = Issue): "
+           ACCEPT WS-TranType
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TranDate
+
+           OPEN EXTEND TransactionFile
+           IF TRAN-FILE-STATUS = "35"
+               OPEN OUTPUT TransactionFile
+           END-IF
+
+           MOVE WS-ItemID TO TranItemID
+           MOVE WS-ItemQuantity TO TranQty
+           MOVE WS-TranType TO TranType
+           MOVE WS-TranDate TO TranDate
+
+           WRITE TransactionRecord
+           CLOSE TransactionFile
+           DISPLAY "Transaction recorded for nightly batch apply.".
+
+       Add-Supplier.
+           DISPLAY "Enter Supplier Code: "
+           ACCEPT WS-SupplierCode
+           DISPLAY "Enter Supplier Name: "
+           ACCEPT WS-SupplierName
+           DISPLAY "Enter Supplier Contact: "
+           ACCEPT WS-SupplierContact
+
+           OPEN I-O SupplierFile
+           IF SUPP-FILE-STATUS = "35"
+               OPEN OUTPUT SupplierFile
+           END-IF
+
+           MOVE WS-SupplierCode TO SupplierCode OF SupplierRecord
+           MOVE WS-SupplierName TO SupplierName
+           MOVE WS-SupplierContact TO SupplierContact
+
+           WRITE SupplierRecord
+               INVALID KEY
+                   DISPLAY "Supplier code already exists."
+               NOT INVALID KEY
+                   DISPLAY "Supplier added successfully!"
+           END-WRITE
+           CLOSE SupplierFile.
+
+       Enter-Cycle-Count.
+           DISPLAY "Enter Item ID: "
+           ACCEPT WS-ItemID
+           DISPLAY "Enter Counted Quantity: "
+           ACCEPT WS-ItemQuantity
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CountDate
+
+           OPEN EXTEND CycleCountFile
+           IF CC-FILE-STATUS = "35"
+               OPEN OUTPUT CycleCountFile
+           END-IF
+
+           MOVE WS-ItemID TO CCItemID
+           MOVE WS-ItemQuantity TO CCCountedQty
+           MOVE WS-CountDate TO CCCountDate
+
+           WRITE CycleCountRecord
+           CLOSE CycleCountFile
+           DISPLAY "Cycle count recorded for reconciliation.".
+
+       Open-Inventory-For-Write.
+           OPEN I-O InventoryFile
+           IF FILE-STATUS = "35"
+               OPEN OUTPUT InventoryFile
            END-IF.
 
+       Write-Audit-Record.
+           MOVE FUNCTION CURRENT-DATE TO AuditDateTime
+           MOVE WS-Operator TO AuditOperator
+           OPEN EXTEND AuditFile
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AuditFile
+           END-IF
+           WRITE AuditRecord
+           CLOSE AuditFile.
+
        Display-Records.
            OPEN INPUT InventoryFile
-           MOVE 'N' TO EOF
-           DISPLAY "------------------------------"
-           DISPLAY "       CURRENT INVENTORY      "
-           DISPLAY "------------------------------"
-           PERFORM UNTIL EOF = 'Y'
-               READ InventoryFile INTO InventoryRecord
-                   AT END
-                       MOVE 'Y' TO EOF
-                   NOT AT END
-                       DISPLAY "Item ID: " ItemID
-                       DISPLAY "Item Name: " ItemName
-                       DISPLAY "Item Quantity: " ItemQuantity
-                       DISPLAY "Item Price: " ItemPrice
-                       DISPLAY "---------------------------"
-               END-READ
-           END-PERFORM
-           CLOSE InventoryFile.
+           IF FILE-STATUS = "35"
+               DISPLAY "No inventory file found."
+           ELSE
+               MOVE 'N' TO EOF
+               DISPLAY "------------------------------"
+               DISPLAY "       CURRENT INVENTORY      "
+               DISPLAY "------------------------------"
+               PERFORM UNTIL EOF = 'Y'
+                   READ InventoryFile NEXT RECORD INTO InventoryRecord
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           DISPLAY "Item ID: " ItemID
+                           DISPLAY "Item Name: " ItemName
+                           DISPLAY "Item Quantity: " ItemQuantity
+                           DISPLAY "Item Cost: " ItemCost
+                           DISPLAY "Selling Price: " ItemSellingPrice
+                           DISPLAY "Reorder Level: " ReorderLevel
+                           DISPLAY "Supplier Code: "
+                               SupplierCode OF InventoryRecord
+                           DISPLAY "---------------------------"
+                   END-READ
+               END-PERFORM
+               CLOSE InventoryFile
+           END-IF.
 
        Search-Item.
            DISPLAY "Enter Item ID to search: "
@@ -139,7 +386,10 @@
                DISPLAY "Item ID: " ItemID
                DISPLAY "Item Name: " ItemName
                DISPLAY "Item Quantity: " ItemQuantity
-               DISPLAY "Item Price: " ItemPrice
+               DISPLAY "Item Cost: " ItemCost
+               DISPLAY "Selling Price: " ItemSellingPrice
+               DISPLAY "Reorder Level: " ReorderLevel
+               DISPLAY "Supplier Code: " SupplierCode OF InventoryRecord
            ELSE
                DISPLAY "Item not found."
            END-IF.
@@ -147,116 +397,211 @@
        Update-Item.
            DISPLAY "Enter Item ID to update: "
            ACCEPT WS-ItemID
-           OPEN INPUT InventoryFile
-           OPEN OUTPUT TempFile
+           PERFORM Open-Inventory-For-Write
+           MOVE WS-ItemID TO ItemID
+           READ InventoryFile
+               INVALID KEY
+                   DISPLAY "Item not found."
+               NOT INVALID KEY
+                   MOVE ItemQuantity TO WS-SaveQty
+                   DISPLAY "Enter new quantity: "
+                   ACCEPT WS-ItemQuantity-Raw
+                   MOVE 'Y' TO WS-Valid
+                   PERFORM Validate-Quantity
+                   IF WS-Valid = 'N'
+                       DISPLAY "Update rejected - see reject queue."
+                   ELSE
+                       MOVE WS-ItemQuantity TO ItemQuantity
+                       REWRITE InventoryRecord
+                       DISPLAY "Item quantity updated successfully!"
+
+                       MOVE 'UPDATE' TO AuditOperation
+                       MOVE WS-ItemID TO AuditItemID
+                       MOVE WS-SaveQty TO AuditOldQty
+                       MOVE WS-ItemQuantity TO AuditNewQty
+                       MOVE ItemCost TO AuditOldPrice
+                       MOVE ItemCost TO AuditNewPrice
+                       PERFORM Write-Audit-Record
+                   END-IF
+           END-READ
+           CLOSE InventoryFile.
+
+       Delete-Item.
+           DISPLAY "Enter Item ID to delete: "
+           ACCEPT WS-ItemID
+           PERFORM Open-Inventory-For-Write
+           MOVE WS-ItemID TO ItemID
+           READ InventoryFile
+               INVALID KEY
+                   DISPLAY "Item not found."
+               NOT INVALID KEY
+                   MOVE ItemQuantity TO WS-SaveQty
+                   MOVE ItemCost TO WS-SavePrice
+                   PERFORM Archive-Deleted-Item
+                   DELETE InventoryFile RECORD
+                   DISPLAY "Item deleted successfully!"
+
+                   MOVE 'DELETE' TO AuditOperation
+                   MOVE WS-ItemID TO AuditItemID
+                   MOVE WS-SaveQty TO AuditOldQty
+                   MOVE WS-SavePrice TO AuditOldPrice
+                   MOVE 0 TO AuditNewQty
+                   MOVE 0 TO AuditNewPrice
+                   PERFORM Write-Audit-Record
+           END-READ
+           CLOSE InventoryFile.
+
+       Archive-Deleted-Item.
+           MOVE ItemID TO DelItemID
+           MOVE ItemName TO DelItemName
+           MOVE ItemQuantity TO DelItemQuantity
+           MOVE ItemCost TO DelItemCost
+           MOVE ItemSellingPrice TO DelItemSellingPrice
+           MOVE ReorderLevel TO DelReorderLevel
+           MOVE SupplierCode OF InventoryRecord TO DelSupplierCode
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DeletionDate
+           MOVE WS-DeletionDate TO DelDeletionDate
+
+           OPEN EXTEND DeletedItemsFile
+           IF DEL-FILE-STATUS = "35"
+               OPEN OUTPUT DeletedItemsFile
+           END-IF
+           WRITE DeletedItemRecord
+           CLOSE DeletedItemsFile.
+
+       Browse-And-Reinstate.
            MOVE 'N' TO Found
-           MOVE 'N' TO EOF
-           PERFORM UNTIL EOF = 'Y'
-               READ InventoryFile INTO InventoryRecord
-                   AT END
-                       MOVE 'Y' TO EOF
-                   NOT AT END
-                       IF ItemID = WS-ItemID
-                           DISPLAY "Enter new quantity: "
-                           ACCEPT WS-ItemQuantity
-                           MOVE WS-ItemQuantity TO TempItemQuantity
-                           MOVE ItemID TO TempItemID
-                           MOVE ItemName TO TempItemName
-                           MOVE ItemPrice TO TempItemPrice
-                           MOVE 'Y' TO Found
-                       ELSE
-                           MOVE ItemID TO TempItemID
-                           MOVE ItemName TO TempItemName
-                           MOVE ItemQuantity TO TempItemQuantity
-                           MOVE ItemPrice TO TempItemPrice
-                       END-IF
-                       WRITE TempRecord
-               END-READ
-           END-PERFORM
-           CLOSE InventoryFile
-           CLOSE TempFile
-                      IF Found = 'N'
-               DISPLAY "Item not found."
+           OPEN INPUT DeletedItemsFile
+           IF DEL-FILE-STATUS = "35"
+               DISPLAY "No deleted items archived."
+               CLOSE DeletedItemsFile
            ELSE
-               DISPLAY "Item quantity updated successfully!"
-               OPEN INPUT TempFile
-               OPEN OUTPUT InventoryFile
+               DISPLAY "------------------------------"
+               DISPLAY "   DELETED ITEMS ARCHIVE"
+               DISPLAY "------------------------------"
                MOVE 'N' TO EOF
                PERFORM UNTIL EOF = 'Y'
-                   READ TempFile INTO TempRecord
+                   READ DeletedItemsFile INTO DeletedItemRecord
                        AT END
                            MOVE 'Y' TO EOF
                        NOT AT END
-                           MOVE TempItemID TO ItemID
-                           MOVE TempItemName TO ItemName
-                           MOVE TempItemQuantity TO ItemQuantity
-                           MOVE TempItemPrice TO ItemPrice
-                           WRITE InventoryRecord
-                   END-READ
+                           DISPLAY "Item ID: " DelItemID
+                               "  Name: " DelItemName
+                               "  Qty: " DelItemQuantity
+                               "  Deleted: " DelDeletionDate
                END-PERFORM
-               CLOSE TempFile
-               CLOSE InventoryFile
+               CLOSE DeletedItemsFile
+
+               DISPLAY "Enter Item ID to reinstate (0 to cancel): "
+               ACCEPT WS-ItemID
+               IF WS-ItemID NOT = 0
+                   PERFORM Reinstate-Item
+               END-IF
            END-IF.
 
-       Delete-Item.
-           DISPLAY "Enter Item ID to delete: "
-           ACCEPT WS-ItemID
-           OPEN INPUT InventoryFile
-           OPEN OUTPUT TempFile
+       Reinstate-Item.
            MOVE 'N' TO Found
+           OPEN INPUT DeletedItemsFile
+           OPEN OUTPUT DelTempFile
            MOVE 'N' TO EOF
            PERFORM UNTIL EOF = 'Y'
-               READ InventoryFile INTO InventoryRecord
+               READ DeletedItemsFile INTO DeletedItemRecord
                    AT END
                        MOVE 'Y' TO EOF
                    NOT AT END
-                       IF ItemID = WS-ItemID
+                       IF DelItemID = WS-ItemID AND Found = 'N'
                            MOVE 'Y' TO Found
+                           MOVE DelItemName TO WS-RItemName
+                           MOVE DelItemQuantity TO WS-RItemQuantity
+                           MOVE DelItemCost TO WS-RItemCost
+                           MOVE DelItemSellingPrice TO
+                               WS-RItemSellingPrice
+                           MOVE DelReorderLevel TO WS-RReorderLevel
+                           MOVE DelSupplierCode TO WS-RSupplierCode
                        ELSE
-                           MOVE ItemID TO TempItemID
-                           MOVE ItemName TO TempItemName
-                           MOVE ItemQuantity TO TempItemQuantity
-                           MOVE ItemPrice TO TempItemPrice
-                           WRITE TempRecord
+                           MOVE DelItemID TO TempDelItemID
+                           MOVE DelItemName TO TempDelItemName
+                           MOVE DelItemQuantity TO TempDelItemQuantity
+                           MOVE DelItemCost TO TempDelItemCost
+                           MOVE DelItemSellingPrice TO
+                               TempDelItemSellingPrice
+                           MOVE DelReorderLevel TO TempDelReorderLevel
+                           MOVE DelSupplierCode TO TempDelSupplierCode
+                           MOVE DelDeletionDate TO TempDelDeletionDate
+                           WRITE DelTempRecord
                        END-IF
                END-READ
            END-PERFORM
-           CLOSE InventoryFile
-           CLOSE TempFile
-                      IF Found = 'N'
-               DISPLAY "Item not found."
+           CLOSE DeletedItemsFile
+           CLOSE DelTempFile
+
+           MOVE 'N' TO WS-ReinstateOK
+           IF Found = 'N'
+               DISPLAY "Item not found in archive."
            ELSE
-               DISPLAY "Item deleted successfully!"
-               OPEN INPUT TempFile
-               OPEN OUTPUT InventoryFile
+               PERFORM Open-Inventory-For-Write
+               MOVE WS-ItemID TO ItemID
+               MOVE WS-RItemName TO ItemName
+               MOVE WS-RItemQuantity TO ItemQuantity
+               MOVE WS-RItemCost TO ItemCost
+               MOVE WS-RItemSellingPrice TO ItemSellingPrice
+               MOVE WS-RReorderLevel TO ReorderLevel
+               MOVE WS-RSupplierCode TO SupplierCode OF InventoryRecord
+
+               WRITE InventoryRecord
+                   INVALID KEY
+                       DISPLAY "Item ID already exists - "
+                           "cannot reinstate."
+                   NOT INVALID KEY
+                       DISPLAY "Item reinstated successfully!"
+                       MOVE 'Y' TO WS-ReinstateOK
+                       MOVE 'REINSTAT' TO AuditOperation
+                       MOVE WS-ItemID TO AuditItemID
+                       MOVE 0 TO AuditOldQty
+                       MOVE WS-RItemQuantity TO AuditNewQty
+                       MOVE 0 TO AuditOldPrice
+                       MOVE WS-RItemCost TO AuditNewPrice
+                       PERFORM Write-Audit-Record
+               END-WRITE
+               CLOSE InventoryFile
+           END-IF
+
+      *> Only drop the matched record from the archive once it has
+      *> actually been written back into InventoryFile - if the write
+      *> failed (duplicate ID), deleted.dat is left untouched and
+      *> DelTempFile is simply discarded.
+           IF WS-ReinstateOK = 'Y'
+               OPEN INPUT DelTempFile
+               OPEN OUTPUT DeletedItemsFile
                MOVE 'N' TO EOF
                PERFORM UNTIL EOF = 'Y'
-                   READ TempFile INTO TempRecord
+                   READ DelTempFile INTO DelTempRecord
                        AT END
                            MOVE 'Y' TO EOF
                        NOT AT END
-                           MOVE TempItemID TO ItemID
-                           MOVE TempItemName TO ItemName
-                           MOVE TempItemQuantity TO ItemQuantity
-                           MOVE TempItemPrice TO ItemPrice
-                           WRITE InventoryRecord
-                   END-READ
+                           MOVE TempDelItemID TO DelItemID
+                           MOVE TempDelItemName TO DelItemName
+                           MOVE TempDelItemQuantity TO DelItemQuantity
+                           MOVE TempDelItemCost TO DelItemCost
+                           MOVE TempDelItemSellingPrice TO
+                               DelItemSellingPrice
+                           MOVE TempDelReorderLevel TO DelReorderLevel
+                           MOVE TempDelSupplierCode TO DelSupplierCode
+                           MOVE TempDelDeletionDate TO DelDeletionDate
+                           WRITE DeletedItemRecord
                END-PERFORM
-               CLOSE TempFile
-               CLOSE InventoryFile
+               CLOSE DelTempFile
+               CLOSE DeletedItemsFile
            END-IF.
 
        Search-ItemByID.
-           MOVE 'N' TO EOF
+           MOVE 'N' TO Found
            OPEN INPUT InventoryFile
-           PERFORM UNTIL EOF = 'Y' OR Found = 'Y'
-               READ InventoryFile INTO InventoryRecord
-                   AT END
-                       MOVE 'Y' TO EOF
-                   NOT AT END
-                       IF ItemID = WS-ItemID
-                           MOVE 'Y' TO Found
-                       END-IF
-               END-READ
-           END-PERFORM
+           MOVE WS-ItemID TO ItemID
+           READ InventoryFile
+               INVALID KEY
+                   MOVE 'N' TO Found
+               NOT INVALID KEY
+                   MOVE 'Y' TO Found
+           END-READ
            CLOSE InventoryFile.
