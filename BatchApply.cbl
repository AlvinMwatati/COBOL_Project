@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. BatchApply.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TransactionFile ASSIGN TO 'transactions.dat'
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-TranRelKey
+               FILE STATUS IS TRAN-FILE-STATUS.
+           SELECT InventoryFile ASSIGN TO 'inventory.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ItemID
+               FILE STATUS IS FILE-STATUS.
+           SELECT CheckpointFile ASSIGN TO 'checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT AuditFile ASSIGN TO 'audit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TransactionFile.
+       COPY TRANREC.
+
+       FD  InventoryFile.
+       COPY INVREC.
+
+       FD  CheckpointFile.
+       COPY CKPTREC.
+
+       FD  AuditFile.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TranRelKey      PIC 9(8) VALUE 0.
+       01  WS-LastApplied     PIC 9(8) VALUE 0.
+       01  EOF                PIC X VALUE 'N'.
+       01  FILE-STATUS        PIC X(2) VALUE "00".
+       01  TRAN-FILE-STATUS   PIC X(2) VALUE "00".
+       01  CKPT-FILE-STATUS   PIC X(2) VALUE "00".
+       01  AUDIT-FILE-STATUS  PIC X(2) VALUE "00".
+       01  WS-AppliedCount    PIC 9(6) VALUE 0.
+       01  WS-OldQty          PIC 9(5).
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           PERFORM Load-Checkpoint
+           OPEN INPUT TransactionFile
+           IF TRAN-FILE-STATUS = "35"
+               DISPLAY "No transaction file found - nothing to apply."
+           ELSE
+               OPEN I-O InventoryFile
+               IF FILE-STATUS = "35"
+                   DISPLAY "No inventory file found - nothing to apply."
+               ELSE
+                   COMPUTE WS-TranRelKey = WS-LastApplied + 1
+                   START TransactionFile
+                       KEY IS NOT LESS THAN WS-TranRelKey
+                       INVALID KEY
+                           DISPLAY "No new transactions to apply."
+                       NOT INVALID KEY
+                           PERFORM Apply-Transactions
+                   END-START
+                   CLOSE InventoryFile
+               END-IF
+           END-IF
+           CLOSE TransactionFile
+           DISPLAY WS-AppliedCount " transaction(s) applied."
+           STOP RUN.
+
+       Apply-Transactions.
+           MOVE 'N' TO EOF
+           PERFORM UNTIL EOF = 'Y'
+               READ TransactionFile NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       PERFORM Apply-One-Transaction
+                       MOVE WS-TranRelKey TO WS-LastApplied
+                       PERFORM Save-Checkpoint
+                       ADD 1 TO WS-AppliedCount
+               END-READ
+           END-PERFORM.
+
+       Apply-One-Transaction.
+           MOVE TranItemID TO ItemID
+           READ InventoryFile
+               INVALID KEY
+                   DISPLAY "Item " TranItemID
+                       " not found - transaction skipped."
+               NOT INVALID KEY
+                   IF TranType = 'I'
+                       MOVE ItemQuantity TO WS-OldQty
+                       ADD TranQty TO ItemQuantity
+                       REWRITE InventoryRecord
+                       PERFORM Write-Transaction-Audit
+                   ELSE
+                       IF TranQty > ItemQuantity
+                           DISPLAY "Item " TranItemID
+                               " - issue exceeds on-hand qty, "
+                               "transaction skipped."
+                       ELSE
+                           MOVE ItemQuantity TO WS-OldQty
+                           SUBTRACT TranQty FROM ItemQuantity
+                           REWRITE InventoryRecord
+                           PERFORM Write-Transaction-Audit
+                       END-IF
+                   END-IF
+           END-READ.
+
+       Write-Transaction-Audit.
+           MOVE 'TRANAPP' TO AuditOperation
+           MOVE TranItemID TO AuditItemID
+           MOVE WS-OldQty TO AuditOldQty
+           MOVE ItemQuantity TO AuditNewQty
+           MOVE ItemCost TO AuditOldPrice
+           MOVE ItemCost TO AuditNewPrice
+           MOVE FUNCTION CURRENT-DATE TO AuditDateTime
+           MOVE "BATCHAPPLY" TO AuditOperator
+           OPEN EXTEND AuditFile
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AuditFile
+           END-IF
+           WRITE AuditRecord
+           CLOSE AuditFile.
+
+       Load-Checkpoint.
+           MOVE 0 TO WS-LastApplied
+           OPEN INPUT CheckpointFile
+           IF CKPT-FILE-STATUS = "00"
+               READ CheckpointFile INTO CheckpointRecord
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CkptLastRelRec TO WS-LastApplied
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+       Save-Checkpoint.
+           MOVE WS-LastApplied TO CkptLastRelRec
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
